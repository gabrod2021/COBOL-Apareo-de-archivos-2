@@ -1,6 +1,6 @@
        01 WS-SALIDA-APAREO.
 
-          05 WS-SAL-APA-SEPARADOR           PIC X(86) VALUES ALL "-".
+          05 WS-SAL-APA-SEPARADOR           PIC X(105) VALUES ALL "-".
 
           05 WS-SAL-APA-TITULOS.
              10 FILLER                      PIC X(11)
@@ -11,6 +11,8 @@
              10 FILLER                      PIC X(25) VALUE 'APELLIDO'.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 FILLER                      PIC X(16) VALUE 'IMPORTE'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(16) VALUE 'COMISION'.
 
           05 WS-SAL-APA-DETALLE.
              10 WS-SAL-APA-ID-EMPLEADO      PIC 9(08).
@@ -20,3 +22,33 @@
              10 WS-SAL-APA-APELLIDO         PIC X(25).
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-SAL-APA-IMPORTE          PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-APA-COMISION         PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+      * DETALLE DEL SUBTOTAL POR SECTOR DE UN EMPLEADO (SE GRABA UNA
+      * LINEA DE ESTAS POR CADA SECTOR EN QUE VENDIO EL EMPLEADO)
+          05 WS-SAL-APA-SECTOR.
+             10 FILLER                      PIC X(14) VALUE SPACES.
+             10 FILLER                      PIC X(10) VALUE
+                                                'SECTOR: '.
+             10 WS-SAL-APA-SEC-NOMBRE       PIC X(20).
+      * RELLENO PARA QUE WS-SAL-APA-SEC-IMPORTE CAIGA EN LA MISMA
+      * POSICION (71-86) QUE WS-SAL-APA-IMPORTE EN WS-SAL-APA-DETALLE,
+      * EN VEZ DE QUEDAR CORRIDO A LA IZQUIERDA RESPECTO DEL TITULO Y
+      * DE LAS LINEAS DE DETALLE.
+             10 FILLER                      PIC X(26) VALUE SPACES.
+             10 WS-SAL-APA-SEC-IMPORTE      PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(19) VALUE SPACES.
+
+      * LINEA DE TOTALES GENERALES, GRABADA UNA UNICA VEZ AL FINAL DEL
+      * ARCHIVO CON LA SUMA DE TODOS LOS EMPLEADOS APAREADOS.
+          05 WS-SAL-APA-TOTAL-GENERAL.
+             10 FILLER                      PIC X(40)
+                                                VALUE 'TOTAL GENERAL'.
+      * RELLENO PARA QUE WS-SAL-APA-TOT-IMPORTE Y WS-SAL-APA-TOT-
+      * COMISION CAIGAN EN LAS MISMAS POSICIONES (71-86 Y 90-105) QUE
+      * WS-SAL-APA-IMPORTE/WS-SAL-APA-COMISION EN WS-SAL-APA-DETALLE.
+             10 FILLER                      PIC X(30) VALUE SPACES.
+             10 WS-SAL-APA-TOT-IMPORTE      PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-APA-TOT-COMISION     PIC Z.ZZZ.ZZZ.ZZ9,99.
