@@ -0,0 +1,64 @@
+      *----------------------------------------------------------------*
+      * FORMATO DEL ARCHIVO DE SALIDA "APAREO.CSV" (EXPORTACION PARA
+      * EXCEL DEL MISMO CONTENIDO DE APAREO.TXT). SE USA ";" COMO
+      * SEPARADOR DE CAMPOS EN VEZ DE "," PORQUE CON DECIMAL-POINT IS
+      * COMMA LA "," YA ESTA TOMADA COMO SEPARADOR DECIMAL DE LOS
+      * IMPORTES; ES EL SEPARADOR QUE ESPERA EL EXCEL EN ESPAÑOL.
+      *----------------------------------------------------------------*
+       01 WS-SALIDA-CSV.
+
+          05 WS-CSV-TITULOS.
+             10 FILLER                      PIC X(12)
+                                                VALUE 'ID_EMPLEADO;'.
+             10 FILLER                      PIC X(07) VALUE 'NOMBRE;'.
+             10 FILLER                      PIC X(09) VALUE 'APELLIDO;'.
+             10 FILLER                      PIC X(08) VALUE 'SECTOR;'.
+             10 FILLER                      PIC X(08) VALUE 'IMPORTE;'.
+             10 FILLER                      PIC X(08) VALUE 'COMISION'.
+
+          05 WS-CSV-DETALLE.
+             10 WS-CSV-ID-EMPLEADO          PIC 9(08).
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-NOMBRE               PIC X(25).
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-APELLIDO             PIC X(25).
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-IMPORTE              PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-COMISION             PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+      * DETALLE DEL SUBTOTAL POR SECTOR DE UN EMPLEADO, MISMO CONTENIDO
+      * QUE WS-SAL-APA-SECTOR EN APAREO.CPY.
+          05 WS-CSV-SECTOR.
+             10 WS-CSV-SEC-ID-EMPLEADO      PIC 9(08).
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(25) VALUE SPACES.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(25) VALUE SPACES.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-SEC-NOMBRE           PIC X(20).
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-SEC-IMPORTE          PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(01) VALUE ';'.
+      * EL SUBTOTAL POR SECTOR NO TIENE COMISION PROPIA (LA COMISION
+      * SE CALCULA POR EMPLEADO, NO POR SECTOR); QUEDA EN BLANCO PERO
+      * CON EL MISMO ANCHO QUE LAS DEMAS COLUMNAS DE IMPORTE/COMISION
+      * PARA QUE TODAS LAS FILAS DE APAREO.CSV TENGAN LA MISMA
+      * CANTIDAD DE COLUMNAS DELIMITADAS POR ";".
+             10 FILLER                      PIC X(16) VALUE SPACES.
+
+      * LINEA DE TOTALES GENERALES, MISMO CONTENIDO QUE
+      * WS-SAL-APA-TOTAL-GENERAL EN APAREO.CPY.
+          05 WS-CSV-TOTAL-GENERAL.
+             10 FILLER                      PIC X(12) VALUE SPACES.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(13)
+                                                VALUE 'TOTAL GENERAL'.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(25) VALUE SPACES.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-TOT-IMPORTE          PIC Z.ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(01) VALUE ';'.
+             10 WS-CSV-TOT-COMISION         PIC Z.ZZZ.ZZZ.ZZ9,99.
