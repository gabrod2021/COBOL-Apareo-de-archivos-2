@@ -17,26 +17,42 @@
 
        FILE-CONTROL.
 
+      *---- Los ASSIGN TO apuntan a variables en vez de a un literal
+      *---- para que el directorio de los archivos pueda venir por
+      *---- PARM/consola en lugar de quedar fijo en el fuente (ver
+      *---- 1045-DEFINIR-PATHS).
        SELECT ENT-EMPLEADOS
-           ASSIGN TO '../EMPLEADOS.TXT'
+           ASSIGN DYNAMIC WS-PATH-EMPLEADOS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-EMPLEADOS.
 
        SELECT ENT-VENTAS
-           ASSIGN TO '../VENTAS.TXT'
+           ASSIGN DYNAMIC WS-PATH-VENTAS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-VENTAS.
 
        SELECT SAL-APAREO
-           ASSIGN TO '../APAREO.TXT'
+           ASSIGN DYNAMIC WS-PATH-APAREO
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-APAREO.
 
        SELECT SAL-ERROR
-           ASSIGN TO '../ERROR.TXT'
+           ASSIGN DYNAMIC WS-PATH-ERROR
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ERROR.
 
+       SELECT SAL-CHECKPOINT
+           ASSIGN DYNAMIC WS-PATH-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      * APAREO.CSV ES OPCIONAL (SOLO SE ABRE SI EL USUARIO LO PIDE EN
+      * 1046-SOLICITAR-CSV), PERO EL SELECT TIENE QUE EXISTIR SIEMPRE.
+       SELECT SAL-CSV
+           ASSIGN DYNAMIC WS-PATH-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -57,10 +73,29 @@
           05 WS-ENT-VEN-IMP-VENTA           PIC 9(08)V9(02).
 
        FD SAL-APAREO.
-       01 WS-SAL-APAREO                     PIC X(86).
+       01 WS-SAL-APAREO                     PIC X(105).
 
        FD SAL-ERROR.
-       01 WS-SAL-ERROR                      PIC X(50).
+       01 WS-SAL-ERROR                      PIC X(109).
+
+      * FORMATO DEL ARCHIVO DE CHECKPOINT (ULTIMA POSICION PROCESADA)
+       FD SAL-CHECKPOINT.
+       01 WS-SAL-CHECKPOINT.
+          05 WS-CHK-ID-EMPLEADO             PIC 9(08).
+          05 WS-CHK-ID-TICKET               PIC 9(15).
+          05 WS-CHK-CONT-REG-EMPLEADOS      PIC 9(04).
+          05 WS-CHK-CONT-REG-VENTAS         PIC 9(06).
+          05 WS-CHK-CONT-REG-APAREO         PIC 9(04).
+          05 WS-CHK-CONT-REG-ERROR          PIC 9(04).
+          05 WS-CHK-TOT-VENTAS-LEIDAS       PIC 9(10)V9(02).
+          05 WS-CHK-TOT-APAREO-GRABADO      PIC 9(10)V9(02).
+          05 WS-CHK-TOT-ERROR-VENTAS        PIC 9(10)V9(02).
+          05 WS-CHK-TOT-COMISION-GENERAL    PIC 9(10)V9(02).
+          05 WS-CHK-COMISION-PORCENTAJE     PIC 9(02)V9(02).
+          05 WS-CHK-SW-CSV                  PIC X(01).
+
+       FD SAL-CSV.
+       01 WS-SAL-CSV                        PIC X(115).
 
        WORKING-STORAGE SECTION.
 
@@ -70,6 +105,9 @@
       * FORMATO DEL ARCHIVO DE SALIDA "ERROR.TXT"
           COPY ERROR.
 
+      * FORMATO DEL ARCHIVO DE SALIDA OPCIONAL "APAREO.CSV"
+          COPY CSV.
+
        01 FS-STATUS.
           05 FS-EMPLEADOS                   PIC X(2).
              88 FS-EMPLEADOS-OK                 VALUE '00'.
@@ -85,15 +123,138 @@
           05 FS-ERROR                       PIC X(2).
              88 FS-ERROR-OK                     VALUE '00'.
              88 FS-ERROR-EOF                    VALUE '10'.
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+          05 FS-CSV                         PIC X(2).
+             88 FS-CSV-OK                       VALUE '00'.
+             88 FS-CSV-EOF                      VALUE '10'.
+
+      * DIRECTORIO DONDE SE ENCUENTRAN/SE GRABAN LOS ARCHIVOS DE LA
+      * CORRIDA. SE ARMA A PARTIR DE WS-PATH-DIRECTORIO EN
+      * 1045-DEFINIR-PATHS, ANTES DE ABRIR NINGUN ARCHIVO.
+       01 WS-PATHS.
+          05 WS-PATH-DIRECTORIO              PIC X(60) VALUE '..'.
+          05 WS-PATH-EMPLEADOS               PIC X(80).
+          05 WS-PATH-VENTAS                  PIC X(80).
+          05 WS-PATH-APAREO                  PIC X(80).
+          05 WS-PATH-ERROR                   PIC X(80).
+          05 WS-PATH-CHECKPOINT              PIC X(80).
+          05 WS-PATH-CSV                     PIC X(80).
+
+      * SI EL USUARIO PIDE LA EXPORTACION A APAREO.CSV (VER
+      * 1046-SOLICITAR-CSV), SE ABRE ADEMAS DE APAREO.TXT, CON EL
+      * MISMO CONTENIDO PERO EN FORMATO DELIMITADO PARA EXCEL.
+       01 WS-SWITCHES-CSV.
+          05 WS-SW-CSV                       PIC X(01) VALUE 'N'.
+             88 WS-SW-CSV-SI                     VALUE 'S'.
 
        01 WS-CONTADORES.
           05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
           05 WS-CONT-REG-VENTAS             PIC 9(06) VALUE 0.
           05 WS-CONT-REG-APAREO             PIC 9(04) VALUE 0.
           05 WS-CONT-REG-ERROR              PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-CSV                PIC 9(04) VALUE 0.
+          05 WS-CONT-ERR-SEC-EMPLEADOS      PIC 9(04) VALUE 0.
+          05 WS-CONT-ERR-SEC-VENTAS         PIC 9(06) VALUE 0.
+
+       01 WS-SWITCHES.
+          05 WS-SW-SECUENCIA                PIC X(01) VALUE 'S'.
+             88 WS-SW-SECUENCIA-OK              VALUE 'S'.
+             88 WS-SW-SECUENCIA-MAL             VALUE 'N'.
+          05 WS-SW-RESTART                  PIC X(01) VALUE 'N'.
+             88 WS-SW-RESTART-SI                VALUE 'S'.
+
+      * CONTROL DEL CHECKPOINT PERIODICO Y DE LA POSICION DE REINICIO.
+      * EL CHECKPOINT SE GRABA CADA WS-CHECKPOINT-CADA EMPLEADOS
+      * APAREADOS (NO CADA VENTA), PORQUE RECIEN AHI QUEDA COMPLETO Y
+      * GRABADO EL RESULTADO DE ESE EMPLEADO Y TODAS SUS VENTAS.
+      * WS-CHECKPOINT-CADA SE PIDE POR CONSOLA EN 1066-SOLICITAR-
+      * CHECKPOINT-CADA (EL VALUE DE ABAJO SOLO QUEDA COMO RESGUARDO
+      * SI POR LO QUE SEA NO SE LLEGARA A PEDIR).
+       01 WS-CHECKPOINT-CONTROL.
+          05 WS-CONT-CHECKPOINT             PIC 9(06) VALUE 0.
+          05 WS-CHECKPOINT-CADA             PIC 9(06) VALUE 1000.
+          05 WS-CHK-RESTART-ID-EMPLEADO     PIC 9(08) VALUE 0.
+          05 WS-CHK-RESTART-ID-TICKET       PIC 9(15) VALUE 0.
+          05 WS-CHK-RESTART-COMISION        PIC 9(02)V9(02) VALUE 0.
+          05 WS-CHK-RESTART-CSV             PIC X(01) VALUE 'N'.
+       77 WS-CHECKPOINT-DELETE-STATUS       PIC S9(08) COMP-5 VALUE 0.
+
+      * ULTIMO ID LEIDO DE CADA ARCHIVO DE ENTRADA, USADO POR LA
+      * VALIDACION DE SECUENCIA ASCENDENTE
+       01 WS-SECUENCIA-ANTERIOR.
+          05 WS-SEC-ANT-ID-EMPLEADO         PIC 9(08) VALUE 0.
+          05 WS-SEC-ANT-ID-VENTAS           PIC 9(08) VALUE 0.
 
        77 WS-IMP-ACUM                       PIC 9(10)V9(02) VALUE 0.
        77 WS-FORMAT-IMPORTE                 PIC ZZZ.ZZ9.
+
+      * ULTIMO TICKET REALMENTE PROCESADO DEL EMPLEADO QUE SE ESTA
+      * APAREANDO, PARA PODER INFORMARLO EN UN REINICIO (VER 8100-
+      * GRABAR-CHECKPOINT); AL MOMENTO DE GRABAR EL CHECKPOINT
+      * WS-ENT-VEN-ID-TICKET YA APUNTA A LA PRIMERA VENTA DEL
+      * EMPLEADO SIGUIENTE, PORQUE 2210-PROCESAR-VENTAS SIEMPRE LEE
+      * UNA VENTA DE MAS ANTES DE DEVOLVER EL CONTROL.
+       77 WS-ULTIMO-TICKET-EMPLEADO         PIC 9(15) VALUE 0.
+
+      * PORCENTAJE DE COMISION A APLICAR SOBRE LO VENDIDO POR CADA
+      * EMPLEADO, INGRESADO POR CONSOLA AL INICIO DE LA CORRIDA. SE
+      * PIDE COMO ENTERO (EJ: 0500 = 5,00%) PORQUE EL ACCEPT DE CONSOLA
+      * NO RESPETA EL PUNTO DECIMAL IMPLICITO DE UN CAMPO CON V.
+       77 WS-COMISION-ENTRADA               PIC 9(04) VALUE 0.
+       77 WS-COMISION-PORCENTAJE            PIC 9(02)V9(02) VALUE 0.
+       77 WS-IMP-COMISION                   PIC 9(10)V9(02) VALUE 0.
+       77 WS-TOT-COMISION-GENERAL           PIC 9(10)V9(02) VALUE 0.
+
+      * TOTALES DE CONTROL PARA LA CONCILIACION FINAL: LO LEIDO DE
+      * VENTAS.TXT DEBE SER IGUAL A LO GRABADO EN APAREO.TXT MAS LO
+      * RECHAZADO POR VENTAS CON ERROR.
+       01 WS-TOTALES-CONCILIACION.
+          05 WS-TOT-VENTAS-LEIDAS           PIC 9(10)V9(02) VALUE 0.
+          05 WS-TOT-APAREO-GRABADO          PIC 9(10)V9(02) VALUE 0.
+          05 WS-TOT-ERROR-VENTAS            PIC 9(10)V9(02) VALUE 0.
+          05 WS-TOT-DIFERENCIA              PIC S9(10)V9(02) VALUE 0.
+       77 WS-FORMAT-TOTAL                   PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77 WS-FORMAT-DIFERENCIA              PIC -.ZZZ.ZZZ.ZZ9,99.
+
+      * TABLA PARA ACUMULAR EL IMPORTE VENDIDO POR SECTOR DE UN
+      * EMPLEADO (SE REINICIA CADA VEZ QUE COMIENZA UN EMPLEADO
+      * NUEVO). SI UN EMPLEADO LLEGA A VENDER EN MAS SECTORES
+      * DISTINTOS QUE LOS QUE ENTRAN EN LA TABLA EN UNA MISMA
+      * CORRIDA, EL SECTOR DE MAS SE TRATA COMO UN ERROR DE LA VENTA
+      * (VER 2442-GRABAR-ERROR-LIMITE-SECTORES), IGUAL QUE CUANDO
+      * WS-TABLA-TICKETS SE AGOTA, EN VEZ DE DEJARLO AFUERA DEL
+      * DESGLOSE POR SECTOR SIN NINGUN AVISO.
+       01 WS-TABLA-SECTORES.
+          05 WS-SECTOR-CANT                 PIC 9(02) VALUE 0.
+          05 WS-SECTOR-TABLA OCCURS 50 TIMES
+                              INDEXED BY WS-SECTOR-IDX.
+             10 WS-SECTOR-NOMBRE            PIC X(20).
+             10 WS-SECTOR-IMPORTE           PIC 9(10)V9(02).
+
+      * TABLA PARA DETECTAR TICKETS REPETIDOS EN LAS VENTAS DE UN
+      * EMPLEADO (SE REINICIA CADA VEZ QUE COMIENZA UN EMPLEADO NUEVO,
+      * IGUAL QUE WS-TABLA-SECTORES). SI UN EMPLEADO LLEGA A AGOTAR LA
+      * TABLA EN UNA MISMA CORRIDA, YA NO HAY LUGAR PARA RECORDAR SUS
+      * TICKETS SIGUIENTES Y LA DETECCION DE DUPLICADOS DEJA DE PODER
+      * GARANTIZARSE PARA ESE EMPLEADO; ESE CASO SE TRATA COMO UN ERROR
+      * DE LA VENTA (VER 2441-GRABAR-ERROR-LIMITE-TICKETS) EN VEZ DE
+      * DEJARLA PASAR CALLADAMENTE COMO SI FUERA UNA VENTA NORMAL.
+       01 WS-TABLA-TICKETS.
+          05 WS-TICKET-CANT                 PIC 9(04) VALUE 0.
+          05 WS-TICKET-TABLA OCCURS 2000 TIMES
+                              INDEXED BY WS-TICKET-IDX.
+             10 WS-TICKET-NUMERO            PIC 9(15).
+
+       01 WS-SWITCHES-VENTA.
+          05 WS-SW-TICKET-DUP                PIC X(01) VALUE 'N'.
+             88 WS-SW-TICKET-ES-DUP              VALUE 'S'.
+          05 WS-SW-TICKET-LIMITE             PIC X(01) VALUE 'N'.
+             88 WS-SW-TICKET-EN-LIMITE           VALUE 'S'.
+          05 WS-SW-SECTOR-LIMITE             PIC X(01) VALUE 'N'.
+             88 WS-SW-SECTOR-EN-LIMITE           VALUE 'S'.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
@@ -119,32 +280,410 @@
 
            INITIALIZE WS-CONTADORES.
 
-           PERFORM 1100-ABRIR-EMPLEADOS
-              THRU 1100-ABRIR-EMPLEADOS-FIN.
+           PERFORM 1045-DEFINIR-PATHS
+              THRU 1045-DEFINIR-PATHS-FIN.
 
-           PERFORM 1200-ABRIR-VENTAS
-              THRU 1200-ABRIR-VENTAS-FIN.
+           PERFORM 1050-VALIDAR-SECUENCIA
+              THRU 1050-VALIDAR-SECUENCIA-FIN.
 
-           PERFORM 1300-ABRIR-APAREO
-              THRU 1300-ABRIR-APAREO-FIN.
+           IF WS-SW-SECUENCIA-OK
 
-           MOVE WS-SAL-APA-SEPARADOR        TO WS-SAL-APAREO.
-           PERFORM 2220-ESCRIBIR-APAREO
-              THRU 2220-ESCRIBIR-APAREO-FIN.
+              PERFORM 1060-VERIFICAR-RESTART
+                 THRU 1060-VERIFICAR-RESTART-FIN
 
-           MOVE WS-SAL-APA-TITULOS          TO WS-SAL-APAREO.
-           PERFORM 2220-ESCRIBIR-APAREO
-              THRU 2220-ESCRIBIR-APAREO-FIN.
+              PERFORM 1065-SOLICITAR-COMISION
+                 THRU 1065-SOLICITAR-COMISION-FIN
 
-           MOVE WS-SAL-APA-SEPARADOR        TO WS-SAL-APAREO.
-           PERFORM 2220-ESCRIBIR-APAREO
-              THRU 2220-ESCRIBIR-APAREO-FIN.
+              PERFORM 1046-SOLICITAR-CSV
+                 THRU 1046-SOLICITAR-CSV-FIN
+
+              PERFORM 1066-SOLICITAR-CHECKPOINT-CADA
+                 THRU 1066-SOLICITAR-CHECKPOINT-CADA-FIN
+
+              PERFORM 1100-ABRIR-EMPLEADOS
+                 THRU 1100-ABRIR-EMPLEADOS-FIN
 
-           PERFORM 1400-ABRIR-ERROR
-              THRU 1400-ABRIR-ERROR-FIN.
+              PERFORM 1200-ABRIR-VENTAS
+                 THRU 1200-ABRIR-VENTAS-FIN
+
+              IF WS-SW-RESTART-SI
+                 PERFORM 1090-AVANZAR-A-CHECKPOINT
+                    THRU 1090-AVANZAR-A-CHECKPOINT-FIN
+              END-IF
+
+              PERFORM 1300-ABRIR-APAREO
+                 THRU 1300-ABRIR-APAREO-FIN
+
+              IF NOT WS-SW-RESTART-SI
+                 MOVE WS-SAL-APA-SEPARADOR  TO WS-SAL-APAREO
+                 PERFORM 2220-ESCRIBIR-APAREO
+                    THRU 2220-ESCRIBIR-APAREO-FIN
+
+                 MOVE WS-SAL-APA-TITULOS    TO WS-SAL-APAREO
+                 PERFORM 2220-ESCRIBIR-APAREO
+                    THRU 2220-ESCRIBIR-APAREO-FIN
+
+                 MOVE WS-SAL-APA-SEPARADOR  TO WS-SAL-APAREO
+                 PERFORM 2220-ESCRIBIR-APAREO
+                    THRU 2220-ESCRIBIR-APAREO-FIN
+              END-IF
+
+              IF WS-SW-CSV-SI
+                 PERFORM 1310-ABRIR-CSV
+                    THRU 1310-ABRIR-CSV-FIN
+
+                 IF NOT WS-SW-RESTART-SI
+                    MOVE WS-CSV-TITULOS     TO WS-SAL-CSV
+                    PERFORM 2221-ESCRIBIR-CSV
+                       THRU 2221-ESCRIBIR-CSV-FIN
+                 END-IF
+              END-IF
+
+              PERFORM 1400-ABRIR-ERROR
+                 THRU 1400-ABRIR-ERROR-FIN
+
+              IF NOT WS-SW-RESTART-SI
+                 MOVE WS-SAL-ERR-SEPARADOR  TO WS-SAL-ERROR
+                 PERFORM 2420-ESCRIBIR-ERROR
+                    THRU 2420-ESCRIBIR-ERROR-FIN
+
+                 MOVE WS-SAL-ERR-TITULOS    TO WS-SAL-ERROR
+                 PERFORM 2420-ESCRIBIR-ERROR
+                    THRU 2420-ESCRIBIR-ERROR-FIN
+
+                 MOVE WS-SAL-ERR-SEPARADOR  TO WS-SAL-ERROR
+                 PERFORM 2420-ESCRIBIR-ERROR
+                    THRU 2420-ESCRIBIR-ERROR-FIN
+              END-IF
+
+           END-IF.
 
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1045-DEFINIR-PATHS.
+
+      *---- El directorio de los archivos se puede indicar por
+      *---- consola para poder correr contra otro periodo sin
+      *---- recompilar; dejando la respuesta en blanco se usa el de
+      *---- siempre (el directorio padre de donde corre el programa).
+
+           DISPLAY 'DIRECTORIO DE LOS ARCHIVOS (ENTER = ..): '.
+           ACCEPT WS-PATH-DIRECTORIO.
+
+           IF WS-PATH-DIRECTORIO EQUAL SPACES
+              MOVE '..'                     TO WS-PATH-DIRECTORIO
+           END-IF.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/EMPLEADOS.TXT'           DELIMITED BY SIZE
+             INTO WS-PATH-EMPLEADOS
+           END-STRING.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/VENTAS.TXT'              DELIMITED BY SIZE
+             INTO WS-PATH-VENTAS
+           END-STRING.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/APAREO.TXT'              DELIMITED BY SIZE
+             INTO WS-PATH-APAREO
+           END-STRING.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/ERROR.TXT'               DELIMITED BY SIZE
+             INTO WS-PATH-ERROR
+           END-STRING.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/CHECKPOINT.TXT'          DELIMITED BY SIZE
+             INTO WS-PATH-CHECKPOINT
+           END-STRING.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/APAREO.CSV'              DELIMITED BY SIZE
+             INTO WS-PATH-CSV
+           END-STRING.
+
+       1045-DEFINIR-PATHS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1046-SOLICITAR-CSV.
+
+      *---- APAREO.CSV es la misma informacion de APAREO.TXT pero en
+      *---- formato delimitado, para poder abrirla directamente en
+      *---- Excel sin tener que reacomodar las columnas a mano.
+
+           IF WS-SW-RESTART-SI
+      *---- En un reinicio se respeta lo que contestaba la corrida
+      *---- interrumpida (quedo grabado en el checkpoint): si esa
+      *---- corrida no generaba APAREO.CSV, no se puede empezar a
+      *---- generarlo recien ahora porque 1310-ABRIR-CSV lo abre con
+      *---- OPEN EXTEND y el encabezado solo se escribe al arrancar
+      *---- una corrida nueva, asi que quedaria sin encabezado.
+              MOVE WS-CHK-RESTART-CSV        TO WS-SW-CSV
+              DISPLAY 'GENERAR TAMBIEN APAREO.CSV PARA EXCEL '
+                      '(SEGUN CHECKPOINT): ' WS-SW-CSV
+           ELSE
+              DISPLAY 'GENERAR TAMBIEN APAREO.CSV PARA EXCEL? (S/N): '
+              ACCEPT WS-SW-CSV
+           END-IF.
+
+       1046-SOLICITAR-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-VALIDAR-SECUENCIA.
+
+      *---- Paso previo de validacion: recorre ambos archivos de
+      *---- entrada de punta a punta para confirmar que vienen
+      *---- ordenados en forma ascendente por ID-EMPLEADO antes de
+      *---- abrir ningun archivo de salida. El aparejo de 2000-
+      *---- PROCESAR-PROGRAMA depende de ese orden.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-OK
+              PERFORM 1051-LEER-VALIDAR-EMPLEADOS
+                 THRU 1051-LEER-VALIDAR-EMPLEADOS-FIN
+                UNTIL FS-EMPLEADOS-EOF
+              CLOSE ENT-EMPLEADOS
+           END-IF.
+
+           OPEN INPUT ENT-VENTAS.
+
+           IF FS-VENTAS-OK
+              PERFORM 1052-LEER-VALIDAR-VENTAS
+                 THRU 1052-LEER-VALIDAR-VENTAS-FIN
+                UNTIL FS-VENTAS-EOF
+              CLOSE ENT-VENTAS
+           END-IF.
+
+           IF WS-CONT-ERR-SEC-EMPLEADOS > ZEROES
+              OR WS-CONT-ERR-SEC-VENTAS > ZEROES
+              DISPLAY '*** ARCHIVOS DE ENTRADA FUERA DE SECUENCIA ***'
+              MOVE WS-CONT-ERR-SEC-EMPLEADOS  TO WS-FORMAT-IMPORTE
+              DISPLAY 'REGISTROS DE EMPLEADOS FUERA DE SECUENCIA: '
+                      WS-FORMAT-IMPORTE
+              MOVE WS-CONT-ERR-SEC-VENTAS      TO WS-FORMAT-IMPORTE
+              DISPLAY 'REGISTROS DE VENTAS FUERA DE SECUENCIA   : '
+                      WS-FORMAT-IMPORTE
+              DISPLAY 'EL PROGRAMA FINALIZA SIN GENERAR SALIDA'
+              SET WS-SW-SECUENCIA-MAL          TO TRUE
+           ELSE
+              SET WS-SW-SECUENCIA-OK           TO TRUE
+           END-IF.
+
+       1050-VALIDAR-SECUENCIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1051-LEER-VALIDAR-EMPLEADOS.
+
+           READ ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-OK
+              IF WS-ENT-EMP-ID-EMPLEADO < WS-SEC-ANT-ID-EMPLEADO
+                 ADD 1                      TO WS-CONT-ERR-SEC-EMPLEADOS
+              ELSE
+                 MOVE WS-ENT-EMP-ID-EMPLEADO
+                                             TO WS-SEC-ANT-ID-EMPLEADO
+              END-IF
+           END-IF.
+
+       1051-LEER-VALIDAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1052-LEER-VALIDAR-VENTAS.
+
+           READ ENT-VENTAS.
+
+           IF FS-VENTAS-OK
+              IF WS-ENT-VEN-ID-EMPLEADO < WS-SEC-ANT-ID-VENTAS
+                 ADD 1                      TO WS-CONT-ERR-SEC-VENTAS
+              ELSE
+                 MOVE WS-ENT-VEN-ID-EMPLEADO
+                                             TO WS-SEC-ANT-ID-VENTAS
+              END-IF
+           END-IF.
+
+       1052-LEER-VALIDAR-VENTAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1060-VERIFICAR-RESTART.
+
+           DISPLAY 'REINICIAR DESDE EL ULTIMO CHECKPOINT? (S/N): '.
+           ACCEPT WS-SW-RESTART.
+
+           IF WS-SW-RESTART-SI
+              PERFORM 1061-LEER-CHECKPOINT
+                 THRU 1061-LEER-CHECKPOINT-FIN
+           END-IF.
+
+       1060-VERIFICAR-RESTART-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1061-LEER-CHECKPOINT.
+
+           OPEN INPUT SAL-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              READ SAL-CHECKPOINT
+              IF FS-CHECKPOINT-OK
+                 MOVE WS-CHK-ID-EMPLEADO
+                                TO WS-CHK-RESTART-ID-EMPLEADO
+                 MOVE WS-CHK-ID-TICKET
+                                TO WS-CHK-RESTART-ID-TICKET
+                 MOVE WS-CHK-CONT-REG-EMPLEADOS
+                                TO WS-CONT-REG-EMPLEADOS
+                 MOVE WS-CHK-CONT-REG-VENTAS
+                                TO WS-CONT-REG-VENTAS
+                 MOVE WS-CHK-CONT-REG-APAREO
+                                TO WS-CONT-REG-APAREO
+                 MOVE WS-CHK-CONT-REG-ERROR
+                                TO WS-CONT-REG-ERROR
+                 MOVE WS-CHK-TOT-VENTAS-LEIDAS
+                                TO WS-TOT-VENTAS-LEIDAS
+                 MOVE WS-CHK-TOT-APAREO-GRABADO
+                                TO WS-TOT-APAREO-GRABADO
+                 MOVE WS-CHK-TOT-ERROR-VENTAS
+                                TO WS-TOT-ERROR-VENTAS
+                 MOVE WS-CHK-TOT-COMISION-GENERAL
+                                TO WS-TOT-COMISION-GENERAL
+                 MOVE WS-CHK-COMISION-PORCENTAJE
+                                TO WS-CHK-RESTART-COMISION
+                 MOVE WS-CHK-SW-CSV
+                                TO WS-CHK-RESTART-CSV
+                 DISPLAY 'REINICIANDO DESDE EMPLEADO '
+                         WS-CHK-RESTART-ID-EMPLEADO ' TICKET '
+                         WS-CHK-RESTART-ID-TICKET
+              ELSE
+      *---- El checkpoint existe pero no se pudo leer (por ejemplo,
+      *---- quedo truncado por una caida a mitad de
+      *---- 8100-GRABAR-CHECKPOINT); no hay datos confiables de donde
+      *---- reiniciar, asi que se procesa desde el inicio en vez de
+      *---- seguir creyendo que es un reinicio valido con todos los
+      *---- campos de reinicio en cero (lo que duplicaria todo el
+      *---- APAREO.TXT/ERROR.TXT ya grabado, porque se reprocesaria
+      *---- desde el primer registro con los archivos de salida
+      *---- abiertos en EXTEND).
+                 DISPLAY 'CHECKPOINT CORRUPTO O INCOMPLETO, SE '
+                         'PROCESA DESDE EL INICIO'
+                 MOVE 'N'                      TO WS-SW-RESTART
+              END-IF
+              CLOSE SAL-CHECKPOINT
+           ELSE
+              DISPLAY 'NO EXISTE UN CHECKPOINT PREVIO, SE PROCESA '
+                      'DESDE EL INICIO'
+              MOVE 'N'                      TO WS-SW-RESTART
+           END-IF.
+
+       1061-LEER-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1065-SOLICITAR-COMISION.
+
+           IF WS-SW-RESTART-SI
+      *---- En un reinicio se respeta el porcentaje de comision con
+      *---- el que se vino aparejando la corrida interrumpida (quedo
+      *---- grabado en el checkpoint); volver a pedirlo por consola
+      *---- permitiria mezclar dos porcentajes distintos en el mismo
+      *---- APAREO.TXT sin que quede ningun aviso de eso.
+              MOVE WS-CHK-RESTART-COMISION   TO WS-COMISION-PORCENTAJE
+              DISPLAY 'PORCENTAJE DE COMISION (SEGUN CHECKPOINT): '
+                      WS-COMISION-PORCENTAJE
+           ELSE
+              DISPLAY 'PORCENTAJE DE COMISION (EJ: 0500 = 5,00%): '
+              ACCEPT WS-COMISION-ENTRADA
+              COMPUTE WS-COMISION-PORCENTAJE =
+                      WS-COMISION-ENTRADA / 100
+           END-IF.
+
+       1065-SOLICITAR-COMISION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1066-SOLICITAR-CHECKPOINT-CADA.
+
+      *---- Cada cuantos empleados aparejados se graba un checkpoint
+      *---- nuevo (ver WS-CHECKPOINT-CADA en WORKING-STORAGE). Se
+      *---- pide por consola en lugar de quedar fijo en el programa
+      *---- porque el tamano de EMPLEADOS.TXT varia mucho de una
+      *---- corrida a otra: con un EMPLEADOS.TXT chico y un valor
+      *---- fijo alto, el checkpoint no llegaria a grabarse nunca en
+      *---- toda la corrida aunque VENTAS.TXT tuviera seis cifras de
+      *---- registros, que es justo el caso que el checkpoint tiene
+      *---- que cubrir. Se pide en todas las corridas, tambien en un
+      *---- reinicio, porque solo gobierna cuando se graba el
+      *---- proximo checkpoint, no el contenido de los ya grabados.
+
+           DISPLAY 'GRABAR CHECKPOINT CADA CUANTOS EMPLEADOS '
+                   '(EJ: 0100): '.
+           ACCEPT WS-CHECKPOINT-CADA.
+
+           IF WS-CHECKPOINT-CADA EQUAL ZEROES
+              MOVE 1000                     TO WS-CHECKPOINT-CADA
+           END-IF.
+
+       1066-SOLICITAR-CHECKPOINT-CADA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1090-AVANZAR-A-CHECKPOINT.
+
+      *---- El checkpoint se graba recien cuando un empleado y todas
+      *---- sus ventas ya quedaron aparejados, asi que alcanza con
+      *---- descartar, sin volver a grabar nada, los empleados y las
+      *---- ventas hasta ese empleado inclusive; lo que sigue nunca
+      *---- se llego a procesar y se rearma de la forma habitual.
+
+           PERFORM 1091-SALTEAR-EMPLEADO
+              THRU 1091-SALTEAR-EMPLEADO-FIN
+                UNTIL FS-EMPLEADOS-EOF
+                   OR WS-ENT-EMP-ID-EMPLEADO
+                       > WS-CHK-RESTART-ID-EMPLEADO.
+
+      *---- El empleado en el que quedamos parados todavia no se
+      *---- habia contado (el contador restaurado solo llega hasta
+      *---- el ultimo empleado grabado, y ese ya quedo atras).
+           IF NOT FS-EMPLEADOS-EOF
+              ADD 1                          TO WS-CONT-REG-EMPLEADOS
+           END-IF.
+
+           PERFORM 1092-SALTEAR-VENTA
+              THRU 1092-SALTEAR-VENTA-FIN
+                UNTIL FS-VENTAS-EOF
+                   OR WS-ENT-VEN-ID-EMPLEADO
+                       > WS-CHK-RESTART-ID-EMPLEADO.
+
+      *---- La venta en la que quedamos parados todavia no se habia
+      *---- contado (es la primera venta del empleado siguiente al
+      *---- checkpoint, y 1092-SALTEAR-VENTA no la cuenta a proposito).
+           IF NOT FS-VENTAS-EOF
+              ADD 1                          TO WS-CONT-REG-VENTAS
+              ADD WS-ENT-VEN-IMP-VENTA       TO WS-TOT-VENTAS-LEIDAS
+           END-IF.
+
+       1090-AVANZAR-A-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1091-SALTEAR-EMPLEADO.
+
+           READ ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-EOF
+              MOVE 99999999                 TO WS-ENT-EMP-ID-EMPLEADO
+           END-IF.
+
+       1091-SALTEAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1092-SALTEAR-VENTA.
+
+           READ ENT-VENTAS.
+
+           IF FS-VENTAS-EOF
+              MOVE 99999999                 TO WS-ENT-VEN-ID-EMPLEADO
+           END-IF.
+
+       1092-SALTEAR-VENTA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-EMPLEADOS.
 
@@ -152,8 +691,16 @@
 
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
-                    PERFORM 1110-LEER-EMPLEADOS
-                       THRU 1110-LEER-EMPLEADOS-FIN
+      *---- En una corrida reiniciada, la primera lectura tambien
+      *---- tiene que ser "en crudo" (sin sumar al contador), porque
+      *---- ese contador ya viene repuesto desde el checkpoint.
+                    IF WS-SW-RESTART-SI
+                       PERFORM 1091-SALTEAR-EMPLEADO
+                          THRU 1091-SALTEAR-EMPLEADO-FIN
+                    ELSE
+                       PERFORM 1110-LEER-EMPLEADOS
+                          THRU 1110-LEER-EMPLEADOS-FIN
+                    END-IF
                WHEN FS-EMPLEADOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -188,8 +735,15 @@
 
            EVALUATE TRUE
                WHEN FS-VENTAS-OK
-                    PERFORM 1210-LEER-VENTAS
-                       THRU 1210-LEER-VENTAS-FIN
+      *---- Idem 1100-ABRIR-EMPLEADOS: en un reinicio la primera
+      *---- lectura tambien va sin contar.
+                    IF WS-SW-RESTART-SI
+                       PERFORM 1092-SALTEAR-VENTA
+                          THRU 1092-SALTEAR-VENTA-FIN
+                    ELSE
+                       PERFORM 1210-LEER-VENTAS
+                          THRU 1210-LEER-VENTAS-FIN
+                    END-IF
                WHEN FS-VENTAS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE VENTAS'
                     DISPLAY 'FILE STATUS: ' FS-VENTAS
@@ -208,6 +762,8 @@
             EVALUATE TRUE
                WHEN FS-VENTAS-OK
                     ADD 1                   TO WS-CONT-REG-VENTAS
+                    ADD WS-ENT-VEN-IMP-VENTA
+                                             TO WS-TOT-VENTAS-LEIDAS
                WHEN FS-VENTAS-EOF
                     MOVE 99999999           TO WS-ENT-VEN-ID-EMPLEADO
                WHEN OTHER
@@ -220,7 +776,11 @@
       *----------------------------------------------------------------*
        1300-ABRIR-APAREO.
 
-           OPEN OUTPUT SAL-APAREO.
+           IF WS-SW-RESTART-SI
+              OPEN EXTEND SAL-APAREO
+           ELSE
+              OPEN OUTPUT SAL-APAREO
+           END-IF.
 
            EVALUATE FS-APAREO
                WHEN '00'
@@ -235,10 +795,36 @@
 
        1300-ABRIR-APAREO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1310-ABRIR-CSV.
+
+           IF WS-SW-RESTART-SI
+              OPEN EXTEND SAL-CSV
+           ELSE
+              OPEN OUTPUT SAL-CSV
+           END-IF.
+
+           EVALUATE FS-CSV
+               WHEN '00'
+                    CONTINUE
+               WHEN '35'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO APAREO.CSV'
+                    DISPLAY 'FILE STATUS: ' FS-CSV
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO APAREO.CSV'
+                    DISPLAY 'FILE STATUS: ' FS-CSV
+           END-EVALUATE.
+
+       1310-ABRIR-CSV-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1400-ABRIR-ERROR.
 
-           OPEN OUTPUT SAL-ERROR.
+           IF WS-SW-RESTART-SI
+              OPEN EXTEND SAL-ERROR
+           ELSE
+              OPEN OUTPUT SAL-ERROR
+           END-IF.
 
            EVALUATE FS-ERROR
                WHEN '00'
@@ -267,12 +853,15 @@ Caso1 *----En este caso tengo una Venta y no tengo el empleado que la
   |                  PERFORM 2400-GRABAR-ERROR-EN-VENTA
   |                     THRU 2400-GRABAR-ERROR-EN-VENTA-FIN
 
-  |                  PERFORM 1210-LEER-VENTAS
-Caso1                   THRU 1210-LEER-VENTAS-FIN
+      *----Repito esto por cada venta sin empleado, no solo la
+      *----primera, leyendo la siguiente y volviendo a grabar el
+      *----error mientras siga siendo del mismo empleado faltante.
+  |                  PERFORM 2401-LEER-Y-GRABAR-ERR-VENTA
+Caso1                   THRU 2401-LEER-Y-GRABAR-ERR-VENTA-FIN
       *----Se puede poner mayor o no igual, porque menor no va a venir *
       *    porque los archivos vienen ordenados.
             UNTIL WS-ENT-VEN-ID-EMPLEADO NOT EQUAL
-            WS-SAL-ERR-ID-EMPLEADO OF WS-SAL-ERR-VENTAS
+            WS-SAL-ERR-ID-EMPLEADO
 Caso2 *----En este caso tengo un empleado que no realizo ventas.
   |   *----Es un error.
   |            WHEN WS-ENT-EMP-ID-EMPLEADO < WS-ENT-VEN-ID-EMPLEADO
@@ -286,6 +875,10 @@ Caso3 *----En este caso tengo empleado y sus ventas.
   |            WHEN WS-ENT-EMP-ID-EMPLEADO = WS-ENT-VEN-ID-EMPLEADO
   |                 IF WS-ENT-EMP-ESTADO EQUAL 'A'
   |                    MOVE ZEROES           TO WS-IMP-ACUM
+  |                    MOVE ZEROES           TO
+  |                            WS-ULTIMO-TICKET-EMPLEADO
+  |                    INITIALIZE              WS-TABLA-SECTORES
+  |                    INITIALIZE              WS-TABLA-TICKETS
   |   *----Empleado activo con ventas-caso feliz
   |                    PERFORM 2210-PROCESAR-VENTAS
   |                       THRU 2210-PROCESAR-VENTAS-FIN
@@ -302,8 +895,11 @@ Caso3 *----En este caso tengo empleado y sus ventas.
   |                    PERFORM 2430-GRABAR-ERROR-EN-VENTA2
   |                       THRU 2430-GRABAR-ERROR-EN-VENTA2-FIN
   |
-  |                    PERFORM 1210-LEER-VENTAS
-  |                       THRU 1210-LEER-VENTAS-FIN
+      *----Repito esto por cada venta del empleado inactivo, no
+      *----solo la primera, leyendo la siguiente y volviendo a
+      *----grabar el error mientras siga siendo del mismo empleado.
+  |                    PERFORM 2431-LEER-Y-GRABAR-ERR-VENTA2
+  |                       THRU 2431-LEER-Y-GRABAR-ERR-VENTA2-FIN
   |                      UNTIL WS-ENT-EMP-ID-EMPLEADO
   |                          < WS-ENT-VEN-ID-EMPLEADO
   |
@@ -323,7 +919,28 @@ Caso3
        2210-PROCESAR-VENTAS.
 
            IF WS-ENT-EMP-ID-EMPLEADO = WS-ENT-VEN-ID-EMPLEADO
-              ADD WS-ENT-VEN-IMP-VENTA      TO WS-IMP-ACUM
+              MOVE WS-ENT-VEN-ID-TICKET     TO
+                      WS-ULTIMO-TICKET-EMPLEADO
+              PERFORM 2213-VERIFICAR-TICKET
+                 THRU 2213-VERIFICAR-TICKET-FIN
+              IF WS-SW-TICKET-ES-DUP
+                 PERFORM 2440-GRABAR-ERROR-TICKET-DUP
+                    THRU 2440-GRABAR-ERROR-TICKET-DUP-FIN
+              ELSE
+                 IF WS-SW-TICKET-EN-LIMITE
+                    PERFORM 2441-GRABAR-ERROR-LIMITE-TICKETS
+                       THRU 2441-GRABAR-ERROR-LIMITE-TICKETS-FIN
+                 ELSE
+                    PERFORM 2212-ACUMULAR-SECTOR
+                       THRU 2212-ACUMULAR-SECTOR-FIN
+                    IF WS-SW-SECTOR-EN-LIMITE
+                       PERFORM 2442-GRABAR-ERROR-LIMITE-SECTORES
+                          THRU 2442-GRABAR-ERROR-LIMITE-SECTORES-FIN
+                    ELSE
+                       ADD WS-ENT-VEN-IMP-VENTA TO WS-IMP-ACUM
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
 
            PERFORM 1210-LEER-VENTAS
@@ -331,20 +948,153 @@ Caso3
 
        2210-PROCESAR-VENTAS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2211-BUSCAR-SECTOR.
+      *---- Solo avanza el indice; la condicion de corte (encontrado
+      *---- o fin de tabla) se resuelve en el UNTIL del PERFORM.
+           CONTINUE.
+
+       2211-BUSCAR-SECTOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2212-ACUMULAR-SECTOR.
+
+           MOVE 'N'                         TO WS-SW-SECTOR-LIMITE.
+
+           PERFORM 2211-BUSCAR-SECTOR
+              THRU 2211-BUSCAR-SECTOR-FIN
+              VARYING WS-SECTOR-IDX FROM 1 BY 1
+                UNTIL WS-SECTOR-IDX > WS-SECTOR-CANT
+                   OR WS-SECTOR-NOMBRE (WS-SECTOR-IDX)
+                       = WS-ENT-VEN-SECTOR.
+
+           IF WS-SECTOR-IDX > WS-SECTOR-CANT
+              IF WS-SECTOR-CANT < 50
+                 ADD 1                      TO WS-SECTOR-CANT
+                 SET WS-SECTOR-IDX          TO WS-SECTOR-CANT
+                 MOVE WS-ENT-VEN-SECTOR     TO WS-SECTOR-NOMBRE
+                                                (WS-SECTOR-IDX)
+                 MOVE WS-ENT-VEN-IMP-VENTA  TO WS-SECTOR-IMPORTE
+                                                (WS-SECTOR-IDX)
+              ELSE
+      *---- No queda lugar para abrir un sector distinto mas para
+      *---- este empleado: se trata como error en vez de dejarlo
+      *---- afuera del desglose por sector sin ningun aviso.
+                 MOVE 'S'                   TO WS-SW-SECTOR-LIMITE
+              END-IF
+           ELSE
+              ADD WS-ENT-VEN-IMP-VENTA      TO WS-SECTOR-IMPORTE
+                                                (WS-SECTOR-IDX)
+           END-IF.
+
+       2212-ACUMULAR-SECTOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2213-VERIFICAR-TICKET.
+
+           MOVE 'N'                         TO WS-SW-TICKET-DUP.
+           MOVE 'N'                         TO WS-SW-TICKET-LIMITE.
+
+           PERFORM 2214-BUSCAR-TICKET
+              THRU 2214-BUSCAR-TICKET-FIN
+              VARYING WS-TICKET-IDX FROM 1 BY 1
+                UNTIL WS-TICKET-IDX > WS-TICKET-CANT
+                   OR WS-TICKET-NUMERO (WS-TICKET-IDX)
+                       = WS-ENT-VEN-ID-TICKET.
+
+           IF WS-TICKET-IDX > WS-TICKET-CANT
+              IF WS-TICKET-CANT < 2000
+                 ADD 1                      TO WS-TICKET-CANT
+                 SET WS-TICKET-IDX          TO WS-TICKET-CANT
+                 MOVE WS-ENT-VEN-ID-TICKET  TO WS-TICKET-NUMERO
+                                                (WS-TICKET-IDX)
+              ELSE
+      *---- No queda lugar para recordar este ticket: no se puede
+      *---- garantizar que no sea un duplicado, asi que se trata como
+      *---- error en vez de dejarlo pasar como una venta normal.
+                 MOVE 'S'                   TO WS-SW-TICKET-LIMITE
+              END-IF
+           ELSE
+              MOVE 'S'                      TO WS-SW-TICKET-DUP
+           END-IF.
+
+       2213-VERIFICAR-TICKET-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2214-BUSCAR-TICKET.
+      *---- Solo avanza el indice; la condicion de corte (encontrado
+      *---- o fin de tabla) se resuelve en el UNTIL del PERFORM.
+           CONTINUE.
+
+       2214-BUSCAR-TICKET-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2215-GRABAR-DATOS.
 
+           COMPUTE WS-IMP-COMISION =
+                   WS-IMP-ACUM * WS-COMISION-PORCENTAJE / 100.
+
            MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
            MOVE WS-ENT-EMP-NOMBRE           TO WS-SAL-APA-NOMBRE.
            MOVE WS-ENT-EMP-APELLIDO         TO WS-SAL-APA-APELLIDO.
            MOVE WS-IMP-ACUM                 TO WS-SAL-APA-IMPORTE.
+           MOVE WS-IMP-COMISION             TO WS-SAL-APA-COMISION.
+           ADD WS-IMP-ACUM                  TO WS-TOT-APAREO-GRABADO.
+           ADD WS-IMP-COMISION              TO WS-TOT-COMISION-GENERAL.
 
            MOVE WS-SAL-APA-DETALLE          TO WS-SAL-APAREO.
            PERFORM 2220-ESCRIBIR-APAREO
               THRU 2220-ESCRIBIR-APAREO-FIN.
 
+           IF WS-SW-CSV-SI
+              MOVE WS-ENT-EMP-ID-EMPLEADO   TO WS-CSV-ID-EMPLEADO
+              MOVE WS-ENT-EMP-NOMBRE        TO WS-CSV-NOMBRE
+              MOVE WS-ENT-EMP-APELLIDO      TO WS-CSV-APELLIDO
+              MOVE WS-IMP-ACUM              TO WS-CSV-IMPORTE
+              MOVE WS-IMP-COMISION          TO WS-CSV-COMISION
+              MOVE WS-CSV-DETALLE           TO WS-SAL-CSV
+              PERFORM 2221-ESCRIBIR-CSV
+                 THRU 2221-ESCRIBIR-CSV-FIN
+           END-IF.
+
+           PERFORM 2216-GRABAR-SECTORES
+              THRU 2216-GRABAR-SECTORES-FIN
+              VARYING WS-SECTOR-IDX FROM 1 BY 1
+                UNTIL WS-SECTOR-IDX > WS-SECTOR-CANT.
+
+      *---- El empleado que se acaba de grabar quedo totalmente
+      *---- resuelto (el y todas sus ventas), asi que es un punto
+      *---- seguro para dejar el checkpoint.
+           PERFORM 8000-CONTROLAR-CHECKPOINT
+              THRU 8000-CONTROLAR-CHECKPOINT-FIN.
+
        2215-GRABAR-DATOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2216-GRABAR-SECTORES.
+
+           MOVE WS-SECTOR-NOMBRE (WS-SECTOR-IDX)
+                                            TO WS-SAL-APA-SEC-NOMBRE.
+           MOVE WS-SECTOR-IMPORTE (WS-SECTOR-IDX)
+                                            TO WS-SAL-APA-SEC-IMPORTE.
+
+           MOVE WS-SAL-APA-SECTOR           TO WS-SAL-APAREO.
+           PERFORM 2220-ESCRIBIR-APAREO
+              THRU 2220-ESCRIBIR-APAREO-FIN.
+
+           IF WS-SW-CSV-SI
+              MOVE WS-ENT-EMP-ID-EMPLEADO   TO WS-CSV-SEC-ID-EMPLEADO
+              MOVE WS-SECTOR-NOMBRE (WS-SECTOR-IDX)
+                                            TO WS-CSV-SEC-NOMBRE
+              MOVE WS-SECTOR-IMPORTE (WS-SECTOR-IDX)
+                                            TO WS-CSV-SEC-IMPORTE
+              MOVE WS-CSV-SECTOR            TO WS-SAL-CSV
+              PERFORM 2221-ESCRIBIR-CSV
+                 THRU 2221-ESCRIBIR-CSV-FIN
+           END-IF.
+
+       2216-GRABAR-SECTORES-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2220-ESCRIBIR-APAREO.
 
@@ -358,25 +1108,66 @@ Caso3
 
        2220-ESCRIBIR-APAREO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2221-ESCRIBIR-CSV.
+
+           WRITE WS-SAL-CSV.
+
+           IF FS-CSV-OK
+              ADD 1                         TO  WS-CONT-REG-CSV
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR APAREO.CSV: ' FS-CSV
+           END-IF.
+
+       2221-ESCRIBIR-CSV-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2400-GRABAR-ERROR-EN-VENTA.
 
-           MOVE WS-ENT-VEN-ID-EMPLEADO      TO WS-SAL-ERR-ID-EMPLEADO
-                                            OF WS-SAL-ERR-VENTAS.
+           MOVE 1                           TO WS-SAL-ERR-TIPO.
+           MOVE 'VENTA SIN EMPLEADO'         TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-VEN-ID-EMPLEADO       TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE WS-ENT-VEN-ID-TICKET         TO WS-SAL-ERR-ID-TICKET.
+           MOVE WS-ENT-VEN-SECTOR            TO WS-SAL-ERR-SECTOR.
+           MOVE WS-ENT-VEN-IMP-VENTA         TO WS-SAL-ERR-IMPORTE.
+           ADD WS-ENT-VEN-IMP-VENTA          TO WS-TOT-ERROR-VENTAS.
 
-           MOVE WS-SAL-ERR-VENTAS           TO WS-SAL-ERROR.
+           MOVE WS-SAL-ERR-DETALLE           TO WS-SAL-ERROR.
            PERFORM 2420-ESCRIBIR-ERROR
               THRU 2420-ESCRIBIR-ERROR-FIN.
 
        2400-GRABAR-ERROR-EN-VENTA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2401-LEER-Y-GRABAR-ERR-VENTA.
+
+      *---- Lee la siguiente venta y, si todavia es del mismo
+      *---- empleado faltante que la anterior, tambien la graba como
+      *---- error (en vez de descartarla sin dejar rastro, que es lo
+      *---- que pasaba cuando esta lectura no volvia a llamar a
+      *---- 2400-GRABAR-ERROR-EN-VENTA).
+
+           PERFORM 1210-LEER-VENTAS
+              THRU 1210-LEER-VENTAS-FIN.
+
+           IF WS-ENT-VEN-ID-EMPLEADO EQUAL WS-SAL-ERR-ID-EMPLEADO
+              PERFORM 2400-GRABAR-ERROR-EN-VENTA
+                 THRU 2400-GRABAR-ERROR-EN-VENTA-FIN
+           END-IF.
+
+       2401-LEER-Y-GRABAR-ERR-VENTA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2410-GRABAR-ERROR-EN-EMP.
 
-           MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-ERR-ID-EMPLEADO
-                                            OF WS-SAL-ERR-EMPLEADO.
+           MOVE 2                            TO WS-SAL-ERR-TIPO.
+           MOVE 'EMPLEADO SIN VENTAS'         TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-EMP-ID-EMPLEADO        TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE ZEROES                        TO WS-SAL-ERR-ID-TICKET.
+           MOVE SPACES                        TO WS-SAL-ERR-SECTOR.
+           MOVE ZEROES                        TO WS-SAL-ERR-IMPORTE.
 
-           MOVE WS-SAL-ERR-EMPLEADO         TO WS-SAL-ERROR.
+           MOVE WS-SAL-ERR-DETALLE            TO WS-SAL-ERROR.
            PERFORM 2420-ESCRIBIR-ERROR
               THRU 2420-ESCRIBIR-ERROR-FIN.
 
@@ -398,15 +1189,115 @@ Caso3
       *----------------------------------------------------------------*
        2430-GRABAR-ERROR-EN-VENTA2.
 
-           MOVE WS-ENT-VEN-ID-EMPLEADO      TO WS-SAL-ERR-ID-EMPLEADO
-                                            OF WS-SAL-ERR-VENTAS2.
+           MOVE 3                            TO WS-SAL-ERR-TIPO.
+           MOVE 'VENTA DE EMPLEADO INACTIVO'  TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-VEN-ID-EMPLEADO        TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE WS-ENT-VEN-ID-TICKET          TO WS-SAL-ERR-ID-TICKET.
+           MOVE WS-ENT-VEN-SECTOR             TO WS-SAL-ERR-SECTOR.
+           MOVE WS-ENT-VEN-IMP-VENTA          TO WS-SAL-ERR-IMPORTE.
+           ADD WS-ENT-VEN-IMP-VENTA           TO WS-TOT-ERROR-VENTAS.
 
-           MOVE WS-SAL-ERR-VENTAS2          TO WS-SAL-ERROR.
+           MOVE WS-SAL-ERR-DETALLE            TO WS-SAL-ERROR.
            PERFORM 2420-ESCRIBIR-ERROR
               THRU 2420-ESCRIBIR-ERROR-FIN.
 
        2430-GRABAR-ERROR-EN-VENTA2-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2431-LEER-Y-GRABAR-ERR-VENTA2.
+
+      *---- Lee la siguiente venta y, si todavia es del mismo
+      *---- empleado inactivo que la anterior, tambien la graba como
+      *---- error (en vez de descartarla sin dejar rastro, que es lo
+      *---- que pasaba cuando esta lectura no volvia a llamar a
+      *---- 2430-GRABAR-ERROR-EN-VENTA2).
+
+           PERFORM 1210-LEER-VENTAS
+              THRU 1210-LEER-VENTAS-FIN.
+
+           IF NOT (WS-ENT-EMP-ID-EMPLEADO < WS-ENT-VEN-ID-EMPLEADO)
+              PERFORM 2430-GRABAR-ERROR-EN-VENTA2
+                 THRU 2430-GRABAR-ERROR-EN-VENTA2-FIN
+           END-IF.
+
+       2431-LEER-Y-GRABAR-ERR-VENTA2-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2440-GRABAR-ERROR-TICKET-DUP.
+
+      *---- El ticket ya fue aparejado antes para este mismo empleado;
+      *---- se descarta en vez de sumarlo de nuevo a WS-IMP-ACUM, pero
+      *---- su importe se suma a lo rechazado para que la conciliacion
+      *---- de totales siga cerrando.
+
+           MOVE 4                            TO WS-SAL-ERR-TIPO.
+           MOVE 'TICKET DUPLICADO'           TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-VEN-ID-EMPLEADO       TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE WS-ENT-VEN-ID-TICKET         TO WS-SAL-ERR-ID-TICKET.
+           MOVE WS-ENT-VEN-SECTOR            TO WS-SAL-ERR-SECTOR.
+           MOVE WS-ENT-VEN-IMP-VENTA         TO WS-SAL-ERR-IMPORTE.
+           ADD WS-ENT-VEN-IMP-VENTA          TO WS-TOT-ERROR-VENTAS.
+
+           MOVE WS-SAL-ERR-DETALLE           TO WS-SAL-ERROR.
+           PERFORM 2420-ESCRIBIR-ERROR
+              THRU 2420-ESCRIBIR-ERROR-FIN.
+
+       2440-GRABAR-ERROR-TICKET-DUP-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2441-GRABAR-ERROR-LIMITE-TICKETS.
+
+      *---- La tabla de tickets del empleado se lleno (WS-TABLA-TICKETS
+      *---- en WORKING-STORAGE); sin lugar para recordar mas tickets no
+      *---- se puede garantizar que esta venta no sea un duplicado, asi
+      *---- que se rechaza y se avisa por consola para que se revise el
+      *---- caso en vez de dejarla pasar calladamente como venta normal.
+
+           DISPLAY 'ATENCION: EMPLEADO ' WS-ENT-VEN-ID-EMPLEADO
+                   ' SUPERO EL LIMITE DE TICKETS DISTINTOS POR '
+                   'EMPLEADO EN UNA CORRIDA; VENTA RECHAZADA'.
+
+           MOVE 5                            TO WS-SAL-ERR-TIPO.
+           MOVE 'LIMITE DE TICKETS EXCEDIDO'  TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-VEN-ID-EMPLEADO        TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE WS-ENT-VEN-ID-TICKET          TO WS-SAL-ERR-ID-TICKET.
+           MOVE WS-ENT-VEN-SECTOR             TO WS-SAL-ERR-SECTOR.
+           MOVE WS-ENT-VEN-IMP-VENTA          TO WS-SAL-ERR-IMPORTE.
+           ADD WS-ENT-VEN-IMP-VENTA           TO WS-TOT-ERROR-VENTAS.
+
+           MOVE WS-SAL-ERR-DETALLE            TO WS-SAL-ERROR.
+           PERFORM 2420-ESCRIBIR-ERROR
+              THRU 2420-ESCRIBIR-ERROR-FIN.
+
+       2441-GRABAR-ERROR-LIMITE-TICKETS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2442-GRABAR-ERROR-LIMITE-SECTORES.
+
+      *---- La tabla de sectores del empleado se lleno (WS-TABLA-
+      *---- SECTORES en WORKING-STORAGE); no queda lugar para abrir
+      *---- un sector distinto mas para este empleado, asi que la
+      *---- venta se rechaza y se avisa por consola en vez de dejarla
+      *---- pasar sin reflejarse en ningun desglose por sector.
+
+           DISPLAY 'ATENCION: EMPLEADO ' WS-ENT-VEN-ID-EMPLEADO
+                   ' SUPERO EL LIMITE DE SECTORES DISTINTOS POR '
+                   'EMPLEADO EN UNA CORRIDA; VENTA RECHAZADA'.
+
+           MOVE 6                             TO WS-SAL-ERR-TIPO.
+           MOVE 'LIMITE DE SECTORES EXCEDIDO' TO WS-SAL-ERR-DESCRIPCION.
+           MOVE WS-ENT-VEN-ID-EMPLEADO        TO WS-SAL-ERR-ID-EMPLEADO.
+           MOVE WS-ENT-VEN-ID-TICKET          TO WS-SAL-ERR-ID-TICKET.
+           MOVE WS-ENT-VEN-SECTOR             TO WS-SAL-ERR-SECTOR.
+           MOVE WS-ENT-VEN-IMP-VENTA          TO WS-SAL-ERR-IMPORTE.
+           ADD WS-ENT-VEN-IMP-VENTA           TO WS-TOT-ERROR-VENTAS.
+
+           MOVE WS-SAL-ERR-DETALLE            TO WS-SAL-ERROR.
+           PERFORM 2420-ESCRIBIR-ERROR
+              THRU 2420-ESCRIBIR-ERROR-FIN.
+
+       2442-GRABAR-ERROR-LIMITE-SECTORES-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
@@ -426,11 +1317,86 @@ Caso3
            DISPLAY 'CANTIDAD DE REGISTROS CON ERROR   : '
                    WS-FORMAT-IMPORTE.
 
-           PERFORM 3200-CERRAR-ARCHIVOS
-              THRU 3200-CERRAR-ARCHIVOS-FIN.
+           IF WS-SW-SECUENCIA-OK
+              PERFORM 3050-GRABAR-TOTAL-GENERAL
+                 THRU 3050-GRABAR-TOTAL-GENERAL-FIN
+              PERFORM 3100-CONCILIAR-TOTALES
+                 THRU 3100-CONCILIAR-TOTALES-FIN
+              PERFORM 3200-CERRAR-ARCHIVOS
+                 THRU 3200-CERRAR-ARCHIVOS-FIN
+              PERFORM 3210-BORRAR-CHECKPOINT
+                 THRU 3210-BORRAR-CHECKPOINT-FIN
+           END-IF.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3050-GRABAR-TOTAL-GENERAL.
+
+      *---- Cierra APAREO.TXT con una linea de totales generales,
+      *---- suma de lo aparejado y de la comision de todos los
+      *---- empleados de la corrida.
+
+           MOVE WS-SAL-APA-SEPARADOR        TO WS-SAL-APAREO.
+           PERFORM 2220-ESCRIBIR-APAREO
+              THRU 2220-ESCRIBIR-APAREO-FIN.
+
+           MOVE WS-TOT-APAREO-GRABADO       TO WS-SAL-APA-TOT-IMPORTE.
+           MOVE WS-TOT-COMISION-GENERAL     TO WS-SAL-APA-TOT-COMISION.
+           MOVE WS-SAL-APA-TOTAL-GENERAL    TO WS-SAL-APAREO.
+           PERFORM 2220-ESCRIBIR-APAREO
+              THRU 2220-ESCRIBIR-APAREO-FIN.
+
+           IF WS-SW-CSV-SI
+              MOVE WS-TOT-APAREO-GRABADO    TO WS-CSV-TOT-IMPORTE
+              MOVE WS-TOT-COMISION-GENERAL  TO WS-CSV-TOT-COMISION
+              MOVE WS-CSV-TOTAL-GENERAL     TO WS-SAL-CSV
+              PERFORM 2221-ESCRIBIR-CSV
+                 THRU 2221-ESCRIBIR-CSV-FIN
+           END-IF.
+
+       3050-GRABAR-TOTAL-GENERAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-CONCILIAR-TOTALES.
+
+      *---- El total leido de VENTAS.TXT tiene que ser igual a lo
+      *---- grabado en APAREO.TXT mas lo rechazado por ventas con
+      *---- error (venta huerfana o empleado inactivo). Si no cierra,
+      *---- alguna venta se perdio en el camino.
+
+           COMPUTE WS-TOT-DIFERENCIA =
+                   WS-TOT-VENTAS-LEIDAS
+                 - WS-TOT-APAREO-GRABADO
+                 - WS-TOT-ERROR-VENTAS.
+
+           DISPLAY ' '.
+           DISPLAY '--------- CONCILIACION DE TOTALES DE VENTAS -----'.
+
+           MOVE WS-TOT-VENTAS-LEIDAS         TO WS-FORMAT-TOTAL.
+           DISPLAY 'TOTAL LEIDO DE VENTAS.TXT         : '
+                   WS-FORMAT-TOTAL.
+
+           MOVE WS-TOT-APAREO-GRABADO        TO WS-FORMAT-TOTAL.
+           DISPLAY 'TOTAL GRABADO EN APAREO.TXT       : '
+                   WS-FORMAT-TOTAL.
+
+           MOVE WS-TOT-ERROR-VENTAS          TO WS-FORMAT-TOTAL.
+           DISPLAY 'TOTAL EN VENTAS RECHAZADAS        : '
+                   WS-FORMAT-TOTAL.
+
+           IF WS-TOT-DIFERENCIA = ZEROES
+              DISPLAY 'CONCILIACION OK: LOS TOTALES COINCIDEN'
+           ELSE
+              MOVE WS-TOT-DIFERENCIA         TO WS-FORMAT-DIFERENCIA
+              DISPLAY '*** ATENCION: DESCUADRE EN LA CONCILIACION '
+                      'DE VENTAS ***'
+              DISPLAY 'DIFERENCIA (LEIDO - GRABADO - ERROR): '
+                      WS-FORMAT-DIFERENCIA
+           END-IF.
+
+       3100-CONCILIAR-TOTALES-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
@@ -455,8 +1421,89 @@ Caso3
               DISPLAY 'ERROR AL CERRAR ARCHIVO ERROR: ' FS-ERROR
            END-IF.
 
+           IF WS-SW-CSV-SI
+              CLOSE SAL-CSV
+              IF NOT FS-CSV-OK
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO APAREO.CSV: ' FS-CSV
+              END-IF
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
+       8000-CONTROLAR-CHECKPOINT.
+
+           ADD 1                             TO WS-CONT-CHECKPOINT.
+
+           IF WS-CONT-CHECKPOINT >= WS-CHECKPOINT-CADA
+              PERFORM 8100-GRABAR-CHECKPOINT
+                 THRU 8100-GRABAR-CHECKPOINT-FIN
+              MOVE 0                         TO WS-CONT-CHECKPOINT
+           END-IF.
+
+       8000-CONTROLAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       8100-GRABAR-CHECKPOINT.
+
+      *---- Deja constancia del ultimo empleado y ticket procesados
+      *---- para que una corrida posterior pueda reiniciar desde aca
+      *---- en lugar de reprocesar todo VENTAS.TXT.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO       TO WS-CHK-ID-EMPLEADO.
+      *---- Se guarda el ultimo ticket realmente procesado del
+      *---- empleado que se acaba de grabar, no WS-ENT-VEN-ID-TICKET:
+      *---- para este punto la lectura de ventas ya se adelanto a la
+      *---- primera venta del empleado siguiente, asi que ese campo
+      *---- ya no corresponde al empleado que se esta checkpointeando.
+           MOVE WS-ULTIMO-TICKET-EMPLEADO    TO WS-CHK-ID-TICKET.
+           MOVE WS-CONT-REG-EMPLEADOS
+                                     TO WS-CHK-CONT-REG-EMPLEADOS.
+           MOVE WS-CONT-REG-VENTAS           TO WS-CHK-CONT-REG-VENTAS.
+           MOVE WS-CONT-REG-APAREO           TO WS-CHK-CONT-REG-APAREO.
+           MOVE WS-CONT-REG-ERROR            TO WS-CHK-CONT-REG-ERROR.
+           MOVE WS-TOT-VENTAS-LEIDAS
+                                     TO WS-CHK-TOT-VENTAS-LEIDAS.
+           MOVE WS-TOT-APAREO-GRABADO
+                                     TO WS-CHK-TOT-APAREO-GRABADO.
+           MOVE WS-TOT-ERROR-VENTAS
+                                     TO WS-CHK-TOT-ERROR-VENTAS.
+           MOVE WS-TOT-COMISION-GENERAL
+                                     TO WS-CHK-TOT-COMISION-GENERAL.
+           MOVE WS-COMISION-PORCENTAJE
+                                     TO WS-CHK-COMISION-PORCENTAJE.
+           MOVE WS-SW-CSV                    TO WS-CHK-SW-CSV.
+
+           OPEN OUTPUT SAL-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              WRITE WS-SAL-CHECKPOINT
+              CLOSE SAL-CHECKPOINT
+           ELSE
+              DISPLAY 'ERROR AL GRABAR EL CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+       8100-GRABAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3210-BORRAR-CHECKPOINT.
+
+      *---- La corrida llego a procesar todo EMPLEADOS.TXT y
+      *---- VENTAS.TXT de punta a punta, asi que cualquier
+      *---- checkpoint que haya quedado (de esta corrida o de una
+      *---- anterior) ya no sirve para nada: si quedara en el
+      *---- directorio, una corrida futura que conteste "S" a
+      *---- REINICIAR DESDE EL ULTIMO CHECKPOINT sin que corresponda
+      *---- se reiniciaria desde ahi y saltearia registros reales.
+      *---- Si el archivo no existiera (nunca se llego a grabar un
+      *---- checkpoint) CBL_DELETE_FILE devuelve error, que se
+      *---- ignora a proposito.
+
+           CALL 'CBL_DELETE_FILE' USING WS-PATH-CHECKPOINT
+              RETURNING WS-CHECKPOINT-DELETE-STATUS.
+
+       3210-BORRAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
 
        END PROGRAM CL15EJ01.
