@@ -0,0 +1,403 @@
+      ******************************************************************
+      * Author: GABRIELA C RODRIGUEZ
+      * Date: 09/08/2026
+      * Purpose: MANTENIMIENTO INTERACTIVO DEL ARCHIVO EMPLEADOS.TXT
+      *          (ALTA / CAMBIO / BAJA / LISTADO), RESPETANDO SIEMPRE
+      *          EL LAYOUT FIJO Y EL ORDEN ASCENDENTE POR ID-EMPLEADO
+      *          QUE ESPERA CL15EJ01.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL15EJ02.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *---- El ASSIGN TO apunta a una variable en vez de a un literal
+      *---- para que el directorio de EMPLEADOS.TXT pueda venir por
+      *---- consola en lugar de quedar fijo en el fuente (ver
+      *---- 1005-DEFINIR-PATH).
+       SELECT ENT-EMPLEADOS
+           ASSIGN DYNAMIC WS-PATH-EMPLEADOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-EMPLEADOS.
+       01 WS-ENT-EMPLEADOS.
+          05 WS-ENT-EMP-ID-EMPLEADO         PIC 9(08).
+          05 WS-ENT-EMP-NOMBRE              PIC X(25).
+          05 WS-ENT-EMP-APELLIDO            PIC X(25).
+          05 WS-ENT-EMP-ESTADO              PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-OK                 VALUE '00'.
+             88 FS-EMPLEADOS-EOF                VALUE '10'.
+             88 FS-EMPLEADOS-NFD                VALUE '35'.
+
+      * DIRECTORIO DONDE SE ENCUENTRA/SE GRABA EMPLEADOS.TXT. SE ARMA
+      * A PARTIR DE WS-PATH-DIRECTORIO EN 1005-DEFINIR-PATH, ANTES DE
+      * ABRIR EL ARCHIVO.
+       01 WS-PATHS.
+          05 WS-PATH-DIRECTORIO              PIC X(60) VALUE '..'.
+          05 WS-PATH-EMPLEADOS               PIC X(80).
+
+       01 WS-SWITCHES.
+          05 WS-SW-FIN                      PIC X(01) VALUE 'N'.
+             88 WS-SW-FIN-SI                    VALUE 'S'.
+          05 WS-SW-ENCONTRADO                PIC X(01) VALUE 'N'.
+             88 WS-SW-ENCONTRADO-SI             VALUE 'S'.
+
+      * TABLA EN MEMORIA CON TODO EL MAESTRO DE EMPLEADOS. SE CARGA AL
+      * COMIENZO, SE MODIFICA POR OPCION DE MENU Y SE VUELVE A GRABAR
+      * COMPLETA AL FINALIZAR, SIEMPRE ORDENADA POR ID-EMPLEADO.
+       01 WS-TABLA-EMPLEADOS.
+          05 WS-EMP-CANT                    PIC 9(04) VALUE 0.
+          05 WS-EMP-TABLA OCCURS 9999 TIMES
+                          INDEXED BY WS-EMP-IDX.
+             10 WS-EMP-ID-EMPLEADO          PIC 9(08).
+             10 WS-EMP-NOMBRE               PIC X(25).
+             10 WS-EMP-APELLIDO              PIC X(25).
+             10 WS-EMP-ESTADO                PIC X(01).
+
+       77 WS-POS-INSERCION                  PIC 9(04) VALUE 0.
+       77 WS-OPCION                         PIC X(01).
+       77 WS-CONFIRMA                       PIC X(01).
+
+       01 WS-DATOS-INGRESADOS.
+          05 WS-IN-ID-EMPLEADO              PIC 9(08).
+          05 WS-IN-NOMBRE                   PIC X(25).
+          05 WS-IN-APELLIDO                 PIC X(25).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           PERFORM 2000-PROCESAR-MENU
+              THRU 2000-PROCESAR-MENU-FIN
+             UNTIL WS-SW-FIN-SI.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           PERFORM 1005-DEFINIR-PATH
+              THRU 1005-DEFINIR-PATH-FIN.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    PERFORM 1100-CARGAR-EMPLEADOS
+                       THRU 1100-CARGAR-EMPLEADOS-FIN
+                      UNTIL FS-EMPLEADOS-EOF
+                    CLOSE ENT-EMPLEADOS
+               WHEN FS-EMPLEADOS-NFD
+                    DISPLAY 'NO EXISTE EMPLEADOS.TXT, SE CREARA UNO '
+                            'NUEVO AL GRABAR'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1005-DEFINIR-PATH.
+
+      *---- Dejando la respuesta en blanco se usa el directorio de
+      *---- siempre, para no romper la forma de invocar el programa
+      *---- que ya se viene usando.
+
+           DISPLAY 'DIRECTORIO DE EMPLEADOS.TXT (ENTER = ..): '.
+           ACCEPT WS-PATH-DIRECTORIO.
+
+           IF WS-PATH-DIRECTORIO EQUAL SPACES
+              MOVE '..'                     TO WS-PATH-DIRECTORIO
+           END-IF.
+
+           STRING WS-PATH-DIRECTORIO            DELIMITED BY SPACE
+                  '/EMPLEADOS.TXT'              DELIMITED BY SIZE
+             INTO WS-PATH-EMPLEADOS
+           END-STRING.
+
+       1005-DEFINIR-PATH-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-CARGAR-EMPLEADOS.
+
+           READ ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-OK
+              ADD 1                         TO WS-EMP-CANT
+              MOVE WS-ENT-EMP-ID-EMPLEADO   TO WS-EMP-ID-EMPLEADO
+                                               (WS-EMP-CANT)
+              MOVE WS-ENT-EMP-NOMBRE        TO WS-EMP-NOMBRE
+                                               (WS-EMP-CANT)
+              MOVE WS-ENT-EMP-APELLIDO      TO WS-EMP-APELLIDO
+                                               (WS-EMP-CANT)
+              MOVE WS-ENT-EMP-ESTADO        TO WS-EMP-ESTADO
+                                               (WS-EMP-CANT)
+           END-IF.
+
+       1100-CARGAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-MENU.
+
+           DISPLAY ' '.
+           DISPLAY '========== MANTENIMIENTO DE EMPLEADOS =========='.
+           DISPLAY 'A - ALTA DE EMPLEADO'.
+           DISPLAY 'C - CAMBIO DE NOMBRE/APELLIDO'.
+           DISPLAY 'B - BAJA (INACTIVAR) DE EMPLEADO'.
+           DISPLAY 'L - LISTADO DE EMPLEADOS'.
+           DISPLAY 'F - FIN Y GRABAR EMPLEADOS.TXT'.
+           DISPLAY 'OPCION: '.
+           ACCEPT WS-OPCION.
+
+           INSPECT WS-OPCION CONVERTING
+              'abcdefghijklmnopqrstuvwxyz' TO
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           EVALUATE WS-OPCION
+               WHEN 'A'
+                    PERFORM 2100-ALTA-EMPLEADO
+                       THRU 2100-ALTA-EMPLEADO-FIN
+               WHEN 'C'
+                    PERFORM 2200-CAMBIO-EMPLEADO
+                       THRU 2200-CAMBIO-EMPLEADO-FIN
+               WHEN 'B'
+                    PERFORM 2300-BAJA-EMPLEADO
+                       THRU 2300-BAJA-EMPLEADO-FIN
+               WHEN 'L'
+                    PERFORM 2400-LISTAR-EMPLEADOS
+                       THRU 2400-LISTAR-EMPLEADOS-FIN
+               WHEN 'F'
+                    SET WS-SW-FIN-SI          TO TRUE
+               WHEN OTHER
+                    DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       2000-PROCESAR-MENU-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-ALTA-EMPLEADO.
+
+           DISPLAY 'ID DE EMPLEADO (8 DIGITOS): '.
+           ACCEPT WS-IN-ID-EMPLEADO.
+           DISPLAY 'NOMBRE: '.
+           ACCEPT WS-IN-NOMBRE.
+           DISPLAY 'APELLIDO: '.
+           ACCEPT WS-IN-APELLIDO.
+
+           PERFORM 2110-BUSCAR-EMPLEADO
+              THRU 2110-BUSCAR-EMPLEADO-FIN.
+
+           IF WS-SW-ENCONTRADO-SI
+              DISPLAY 'YA EXISTE UN EMPLEADO CON ESE ID, NO SE AGREGA'
+           ELSE
+              IF WS-EMP-CANT >= 9999
+                 DISPLAY 'TABLA DE EMPLEADOS LLENA, NO SE PUEDE AGREGAR'
+              ELSE
+                 PERFORM 2120-INSERTAR-EMPLEADO
+                    THRU 2120-INSERTAR-EMPLEADO-FIN
+                 DISPLAY 'EMPLEADO AGREGADO'
+              END-IF
+           END-IF.
+
+       2100-ALTA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-BUSCAR-EMPLEADO.
+
+      *---- Ubica el ID buscado o, si no existe, la posicion donde
+      *---- deberia insertarse para mantener el orden ascendente.
+
+           MOVE 'N'                         TO WS-SW-ENCONTRADO.
+           SET WS-EMP-IDX                   TO 1.
+
+           PERFORM 2111-COMPARAR-EMPLEADO
+              THRU 2111-COMPARAR-EMPLEADO-FIN
+                UNTIL WS-EMP-IDX > WS-EMP-CANT
+                   OR WS-EMP-ID-EMPLEADO (WS-EMP-IDX) >=
+                       WS-IN-ID-EMPLEADO.
+
+           MOVE WS-EMP-IDX                  TO WS-POS-INSERCION.
+
+           IF WS-EMP-IDX <= WS-EMP-CANT
+              IF WS-EMP-ID-EMPLEADO (WS-EMP-IDX) = WS-IN-ID-EMPLEADO
+                 SET WS-SW-ENCONTRADO-SI     TO TRUE
+              END-IF
+           END-IF.
+
+       2110-BUSCAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2111-COMPARAR-EMPLEADO.
+
+           SET WS-EMP-IDX UP BY 1.
+
+       2111-COMPARAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2120-INSERTAR-EMPLEADO.
+
+      *---- Corre una posicion hacia adelante todos los registros a
+      *---- partir de WS-POS-INSERCION para dejar el lugar libre.
+
+           IF WS-POS-INSERCION <= WS-EMP-CANT
+              PERFORM 2121-CORRER-EMPLEADO
+                 THRU 2121-CORRER-EMPLEADO-FIN
+                 VARYING WS-EMP-IDX FROM WS-EMP-CANT BY -1
+                   UNTIL WS-EMP-IDX < WS-POS-INSERCION
+           END-IF.
+
+           ADD 1                            TO WS-EMP-CANT.
+           MOVE WS-IN-ID-EMPLEADO           TO WS-EMP-ID-EMPLEADO
+                                                (WS-POS-INSERCION).
+           MOVE WS-IN-NOMBRE                TO WS-EMP-NOMBRE
+                                                (WS-POS-INSERCION).
+           MOVE WS-IN-APELLIDO              TO WS-EMP-APELLIDO
+                                                (WS-POS-INSERCION).
+           MOVE 'A'                         TO WS-EMP-ESTADO
+                                                (WS-POS-INSERCION).
+
+       2120-INSERTAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2121-CORRER-EMPLEADO.
+
+           MOVE WS-EMP-TABLA (WS-EMP-IDX)   TO WS-EMP-TABLA
+                                                (WS-EMP-IDX + 1).
+
+       2121-CORRER-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-CAMBIO-EMPLEADO.
+
+           DISPLAY 'ID DE EMPLEADO A MODIFICAR: '.
+           ACCEPT WS-IN-ID-EMPLEADO.
+
+           PERFORM 2110-BUSCAR-EMPLEADO
+              THRU 2110-BUSCAR-EMPLEADO-FIN.
+
+           IF WS-SW-ENCONTRADO-SI
+              DISPLAY 'NUEVO NOMBRE (ENTER PARA NO CAMBIAR): '
+              ACCEPT WS-IN-NOMBRE
+              DISPLAY 'NUEVO APELLIDO (ENTER PARA NO CAMBIAR): '
+              ACCEPT WS-IN-APELLIDO
+
+              IF WS-IN-NOMBRE NOT = SPACES
+                 MOVE WS-IN-NOMBRE          TO WS-EMP-NOMBRE
+                                                (WS-EMP-IDX)
+              END-IF
+
+              IF WS-IN-APELLIDO NOT = SPACES
+                 MOVE WS-IN-APELLIDO        TO WS-EMP-APELLIDO
+                                                (WS-EMP-IDX)
+              END-IF
+
+              DISPLAY 'EMPLEADO ACTUALIZADO'
+           ELSE
+              DISPLAY 'NO EXISTE UN EMPLEADO CON ESE ID'
+           END-IF.
+
+       2200-CAMBIO-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-BAJA-EMPLEADO.
+
+           DISPLAY 'ID DE EMPLEADO A INACTIVAR: '.
+           ACCEPT WS-IN-ID-EMPLEADO.
+
+           PERFORM 2110-BUSCAR-EMPLEADO
+              THRU 2110-BUSCAR-EMPLEADO-FIN.
+
+           IF WS-SW-ENCONTRADO-SI
+              MOVE 'I'                      TO WS-EMP-ESTADO
+                                                (WS-EMP-IDX)
+              DISPLAY 'EMPLEADO INACTIVADO'
+           ELSE
+              DISPLAY 'NO EXISTE UN EMPLEADO CON ESE ID'
+           END-IF.
+
+       2300-BAJA-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-LISTAR-EMPLEADOS.
+
+           DISPLAY 'ID-EMPLEADO  NOMBRE                    '
+                   'APELLIDO                  ESTADO'.
+
+           PERFORM 2410-LISTAR-UNO
+              THRU 2410-LISTAR-UNO-FIN
+              VARYING WS-EMP-IDX FROM 1 BY 1
+                UNTIL WS-EMP-IDX > WS-EMP-CANT.
+
+       2400-LISTAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2410-LISTAR-UNO.
+
+           DISPLAY WS-EMP-ID-EMPLEADO (WS-EMP-IDX) '   '
+                   WS-EMP-NOMBRE (WS-EMP-IDX) ' '
+                   WS-EMP-APELLIDO (WS-EMP-IDX) ' '
+                   WS-EMP-ESTADO (WS-EMP-IDX).
+
+       2410-LISTAR-UNO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           OPEN OUTPUT ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-OK
+              PERFORM 3100-GRABAR-EMPLEADO
+                 THRU 3100-GRABAR-EMPLEADO-FIN
+                 VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-CANT
+              CLOSE ENT-EMPLEADOS
+              DISPLAY 'EMPLEADOS.TXT ACTUALIZADO'
+           ELSE
+              DISPLAY 'ERROR AL GRABAR EMPLEADOS.TXT'
+              DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-IF.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-GRABAR-EMPLEADO.
+
+           MOVE WS-EMP-ID-EMPLEADO (WS-EMP-IDX)
+                                            TO WS-ENT-EMP-ID-EMPLEADO.
+           MOVE WS-EMP-NOMBRE (WS-EMP-IDX)  TO WS-ENT-EMP-NOMBRE.
+           MOVE WS-EMP-APELLIDO (WS-EMP-IDX)
+                                            TO WS-ENT-EMP-APELLIDO.
+           MOVE WS-EMP-ESTADO (WS-EMP-IDX)  TO WS-ENT-EMP-ESTADO.
+
+           WRITE WS-ENT-EMPLEADOS.
+
+       3100-GRABAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL15EJ02.
