@@ -0,0 +1,40 @@
+      *----------------------------------------------------------------*
+      * FORMATO DEL ARCHIVO DE SALIDA "ERROR.TXT"
+      *----------------------------------------------------------------*
+       01 WS-SALIDA-ERROR.
+
+          05 WS-SAL-ERR-SEPARADOR           PIC X(109) VALUES ALL "-".
+
+          05 WS-SAL-ERR-TITULOS.
+             10 FILLER                      PIC X(02) VALUE 'TI'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(30) VALUE
+                                                'DESCRIPCION'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(11)
+                                                VALUE 'ID-EMPLEADO'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(15) VALUE 'ID-TICKET'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(20) VALUE 'SECTOR'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(16) VALUE 'IMPORTE'.
+
+          05 WS-SAL-ERR-DETALLE.
+             10 WS-SAL-ERR-TIPO             PIC 9(02).
+                88 WS-SAL-ERR-VENTA-SIN-EMP    VALUE 1.
+                88 WS-SAL-ERR-EMP-SIN-VENTAS   VALUE 2.
+                88 WS-SAL-ERR-VENTA-EMP-INAC   VALUE 3.
+                88 WS-SAL-ERR-TICKET-DUP       VALUE 4.
+                88 WS-SAL-ERR-LIMITE-TICKETS   VALUE 5.
+                88 WS-SAL-ERR-LIMITE-SECTORES  VALUE 6.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-ERR-DESCRIPCION      PIC X(30).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-ERR-ID-EMPLEADO      PIC 9(08).
+             10 FILLER                      PIC X(06) VALUE '    | '.
+             10 WS-SAL-ERR-ID-TICKET        PIC 9(15).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-ERR-SECTOR           PIC X(20).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-SAL-ERR-IMPORTE          PIC Z.ZZZ.ZZZ.ZZ9,99.
